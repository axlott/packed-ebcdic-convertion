@@ -0,0 +1,357 @@
+000010******************************************************************
+000020* AUTHOR.     R. OKAFOR.
+000030* INSTALLATION. LEDGER SYSTEMS GROUP.
+000040* DATE-WRITTEN. 2026-08-09.
+000050* DATE-COMPILED.
+000060* PURPOSE.    COMPANION PROGRAM TO PKCONV01. READS YOUR-FILE.TXT
+000070*             BACK, UNPACKS EACH SECTION AND DISPLAYS A
+000080*             SIDE-BY-SIDE OF THE VALUE THAT WENT IN AGAINST THE
+000090*             VALUE THAT CAME BACK OUT, SO A CONVERSION CAN BE
+000100*             CONFIRMED WITHOUT A HEX DUMP.
+000110* TECTONICS.  cobc -std=ibm.
+000120*-----------------------------------------------------------------
+000130* MODIFICATION HISTORY.
+000140*   2026-08-09 RO  INITIAL VERSION.
+000150*   2026-08-09 RO  READ THE FILEOREC COPYBOOK'S DISCRIMINATED
+000160*                  RECORD INSTEAD OF SKIPPING '-NXT-' MARKERS.
+000170*   2026-08-09 RO  VERIFY THE FIFTH SECTION, FILEO-REC4.
+000180*   2026-08-09 RO  VERIFY THE TRAILER RECORD'S PER-SECTION
+000190*                  COUNTS AND CONTROL TOTAL AGAINST WHAT CAME
+000200*                  BACK FROM YOUR-FILE.TXT.
+000210*   2026-08-09 RO  READ PARAM-CARD.TXT'S CODEPAGE SWITCH AND
+000220*                  TRANSLATE FILEO-REC-TYPE BACK FROM EBCDIC
+000230*                  BEFORE CHECKING IT.
+000240*   2026-08-09 RO  ALSO APPLY PARAM-CARD.TXT'S PARM-MAX-COUNT CAP
+000250*                  TO WS-COUNT, SO A CAPPED PKCONV01 RUN IS
+000260*                  VERIFIED AGAINST THE SAME RECORD COUNT IT
+000270*                  ACTUALLY WROTE. WIDENED FILEI-VALUE,
+000280*                  WS-EXPECTED AND WS-ACTUAL TO 18 DIGITS TO
+000290*                  MATCH FILEO-REC4. FIXED 2950-CHECK-SIGN-NIBBLE
+000300*                  TO COMPARE AGAINST THE ORIGINAL INPUT SIGN
+000310*                  INSTEAD OF FILEO-REC'S OWN LAST BYTE.
+000320******************************************************************
+000330 IDENTIFICATION DIVISION.
+000340 PROGRAM-ID. PKVRFY01.
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT FILEI ASSIGN "input-extract.txt"
+000390         ORGANIZATION SEQUENTIAL
+000400         ACCESS MODE IS SEQUENTIAL
+000410         FILE STATUS IS FS-FILEI.
+000420     SELECT FILEO ASSIGN "your-file.txt"
+000430         ORGANIZATION SEQUENTIAL
+000440         ACCESS MODE IS SEQUENTIAL
+000450         FILE STATUS IS FS-FILEO.
+000460     SELECT PARMFILE ASSIGN "param-card.txt"
+000470         ORGANIZATION SEQUENTIAL
+000480         ACCESS MODE IS SEQUENTIAL
+000490         FILE STATUS IS FS-PARM.
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  FILEI
+000530     RECORDING MODE IS F.
+000540 01  FILEI-REC.
+000550     05  FILEI-VALUE         PIC S9(18) SIGN LEADING SEPARATE.
+000560 FD  FILEO
+000570     RECORDING MODE IS F.
+000580     COPY FILEOREC.
+000590 FD  PARMFILE
+000600     RECORDING MODE IS F.
+000610     COPY PARMREC.
+000620 WORKING-STORAGE SECTION.
+000630 01  FS-FILEI         PIC 9(02).
+000640     88  FS-FILEI-OK              VALUE 00.
+000650     88  FS-FILEI-EOF             VALUE 10.
+000660 01  FS-FILEO         PIC 9(02).
+000670     88  FS-FILEO-OK              VALUE 00.
+000680     88  FS-FILEO-EOF             VALUE 10.
+000690 01  WS-COUNT         PIC 9(05).
+000700 01  WS-I             PIC 9(05).
+000710 01  WS-MISMATCH-CT   PIC 9(04) VALUE 0.
+000720 01  WS-SIGN-ERR-CT   PIC 9(04) VALUE 0.
+000730 01  WS-SIGN-NIBBLE   PIC S9(01).
+000740 01  WS-TRAILER-ERR-CT PIC 9(04) VALUE 0.
+000750 01  WS-EXP-CONTROL-TOTAL PIC S9(18).
+000760 01  FS-PARM           PIC 9(02).
+000770     88  FS-PARM-OK               VALUE 00.
+000780 01  WS-PARM-MAX-COUNT PIC 9(05) VALUE 0.
+000790 01  WS-CODEPAGE-SW    PIC X(01) VALUE 'A'.
+000800     88  WS-CODEPAGE-IS-EBCDIC    VALUE 'E'.
+000810 01  WS-CP-ASCII-CHARS PIC X(06) VALUE "01234T".
+000820 01  WS-CP-EBCDIC-CHARS PIC X(06) VALUE X"F0F1F2F3F4E3".
+000830 01  WS-EXPECTED OCCURS 0 TO 50000 TIMES DEPENDING ON WS-COUNT
+000840                      PIC S9(18).
+000850 01  WS-ACTUAL        PIC S9(18).
+000860 01  WS-SECTION-NAME  PIC X(10).
+000865 01  WS-COMPARE-EXPECTED PIC S9(18).
+000866 01  WS-CTOTAL-SW     PIC X(01) VALUE 'N'.
+000867     88  WS-CTOTAL-OVERFLOW       VALUE 'Y'.
+000870*
+000880 PROCEDURE DIVISION.
+000890*-----------------------------------------------------------------
+000900* 0000-MAINLINE.
+000910*-----------------------------------------------------------------
+000920 0000-MAINLINE.
+000930     PERFORM 1000-LOAD-EXPECTED THRU 1000-EXIT
+000940     PERFORM 1050-LOAD-PARM THRU 1050-EXIT
+000950     IF WS-PARM-MAX-COUNT > 0 AND WS-PARM-MAX-COUNT < WS-COUNT
+000960         MOVE WS-PARM-MAX-COUNT TO WS-COUNT
+000970     END-IF
+000980     OPEN INPUT FILEO
+000990     IF NOT FS-FILEO-OK
+001000         DISPLAY "OPEN FILEO"
+001010         DISPLAY FS-FILEO
+001020         MOVE FS-FILEO TO RETURN-CODE
+001030         GO TO 0000-EXIT
+001040     END-IF
+001050     MOVE "FILEO-REC " TO WS-SECTION-NAME
+001060     PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+001070         PERFORM 2100-READ-DETAIL THRU 2100-EXIT
+001080         IF NOT FILEO-TYPE-REC
+001090             DISPLAY "UNEXPECTED RECORD TYPE: " FILEO-REC-TYPE
+001100         END-IF
+001110         MOVE FILEO-REC TO WS-ACTUAL
+001120         PERFORM 2950-CHECK-SIGN-NIBBLE THRU 2950-EXIT
+001130         PERFORM 2900-SHOW-COMPARE THRU 2900-EXIT
+001140     END-PERFORM
+001150     MOVE "FILEO-REC1" TO WS-SECTION-NAME
+001160     PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+001170         PERFORM 2100-READ-DETAIL THRU 2100-EXIT
+001180         IF NOT FILEO-TYPE-REC1
+001190             DISPLAY "UNEXPECTED RECORD TYPE: " FILEO-REC-TYPE
+001200         END-IF
+001210         MOVE FILEO-REC1 TO WS-ACTUAL
+001220         PERFORM 2900-SHOW-COMPARE THRU 2900-EXIT
+001230     END-PERFORM
+001240     MOVE "FILEO-REC2" TO WS-SECTION-NAME
+001250     PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+001260         PERFORM 2100-READ-DETAIL THRU 2100-EXIT
+001270         IF NOT FILEO-TYPE-REC2
+001280             DISPLAY "UNEXPECTED RECORD TYPE: " FILEO-REC-TYPE
+001290         END-IF
+001300         MOVE FILEO-REC2 TO WS-ACTUAL
+001310         PERFORM 2900-SHOW-COMPARE THRU 2900-EXIT
+001320     END-PERFORM
+001330     MOVE "FILEO-REC3" TO WS-SECTION-NAME
+001340     PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+001350         PERFORM 2100-READ-DETAIL THRU 2100-EXIT
+001360         IF NOT FILEO-TYPE-REC3
+001370             DISPLAY "UNEXPECTED RECORD TYPE: " FILEO-REC-TYPE
+001380         END-IF
+001390         MOVE FILEO-REC3 TO WS-ACTUAL
+001400         PERFORM 2900-SHOW-COMPARE THRU 2900-EXIT
+001410     END-PERFORM
+001420     MOVE "FILEO-REC4" TO WS-SECTION-NAME
+001430     PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+001440         PERFORM 2100-READ-DETAIL THRU 2100-EXIT
+001450         IF NOT FILEO-TYPE-REC4
+001460             DISPLAY "UNEXPECTED RECORD TYPE: " FILEO-REC-TYPE
+001470         END-IF
+001480         MOVE FILEO-REC4 TO WS-ACTUAL
+001490         PERFORM 2900-SHOW-COMPARE THRU 2900-EXIT
+001500     END-PERFORM
+001510     PERFORM 2100-READ-DETAIL THRU 2100-EXIT
+001520     PERFORM 2990-CHECK-TRAILER THRU 2990-EXIT
+001530     CLOSE FILEO
+001540     DISPLAY "TOTAL MISMATCHES: " WS-MISMATCH-CT
+001550     DISPLAY "TOTAL SIGN NIBBLE ERRORS: " WS-SIGN-ERR-CT
+001560     DISPLAY "TOTAL TRAILER ERRORS: " WS-TRAILER-ERR-CT
+001570     MOVE WS-MISMATCH-CT TO RETURN-CODE.
+001580 0000-EXIT.
+001590     STOP RUN.
+001600*-----------------------------------------------------------------
+001610* 1000-LOAD-EXPECTED THRU 1000-EXIT.
+001620* LOADS THE SAME UPSTREAM EXTRACT PKCONV01 PACKED, SO THE VALUES
+001630* READ BACK OUT OF YOUR-FILE.TXT CAN BE COMPARED AGAINST WHAT
+001640* WENT IN.
+001650*-----------------------------------------------------------------
+001660 1000-LOAD-EXPECTED.
+001670     MOVE 0 TO WS-COUNT
+001680     OPEN INPUT FILEI
+001690     IF NOT FS-FILEI-OK
+001700         DISPLAY "OPEN FILEI"
+001710         DISPLAY FS-FILEI
+001720         MOVE FS-FILEI TO RETURN-CODE
+001730         GO TO 1000-EXIT
+001740     END-IF
+001750     PERFORM 1010-READ-EXPECTED THRU 1010-EXIT
+001760     PERFORM UNTIL FS-FILEI-EOF
+001770         ADD 1 TO WS-COUNT
+001780         MOVE FILEI-VALUE TO WS-EXPECTED(WS-COUNT)
+001790         PERFORM 1010-READ-EXPECTED THRU 1010-EXIT
+001800     END-PERFORM
+001810     CLOSE FILEI.
+001820 1000-EXIT.
+001830     EXIT.
+001840*-----------------------------------------------------------------
+001850* 1050-LOAD-PARM THRU 1050-EXIT.
+001860* READS THE SAME OPTIONAL PARAM-CARD.TXT PKCONV01 READ, BOTH FOR
+001870* THE CODEPAGE SWITCH AND FOR PARM-MAX-COUNT, SO A RUN CAPPED
+001880* BELOW THE FULL EXTRACT IS VERIFIED AGAINST THE SAME CAPPED
+001890* WS-COUNT PKCONV01 ACTUALLY WROTE. A MISSING CARD (STATUS 35)
+001900* DEFAULTS TO ASCII WITH NO CAP.
+001910*-----------------------------------------------------------------
+001920 1050-LOAD-PARM.
+001930     OPEN INPUT PARMFILE
+001940     IF FS-PARM-OK
+001950         READ PARMFILE
+001960             AT END
+001970                 MOVE "A" TO WS-CODEPAGE-SW
+001980                 MOVE 0   TO WS-PARM-MAX-COUNT
+001990             NOT AT END
+002000                 MOVE PARM-CODEPAGE-SW TO WS-CODEPAGE-SW
+002010                 MOVE PARM-MAX-COUNT   TO WS-PARM-MAX-COUNT
+002020         END-READ
+002030         CLOSE PARMFILE
+002040     ELSE
+002050         MOVE "A" TO WS-CODEPAGE-SW
+002060         MOVE 0   TO WS-PARM-MAX-COUNT
+002070     END-IF
+002080     IF WS-CODEPAGE-SW NOT = "A" AND WS-CODEPAGE-SW NOT = "E"
+002090         MOVE "A" TO WS-CODEPAGE-SW
+002100     END-IF.
+002110 1050-EXIT.
+002120     EXIT.
+002130*-----------------------------------------------------------------
+002140* 1010-READ-EXPECTED THRU 1010-EXIT.
+002150*-----------------------------------------------------------------
+002160 1010-READ-EXPECTED.
+002170     READ FILEI
+002180         AT END
+002190             MOVE 10 TO FS-FILEI
+002200     END-READ.
+002210 1010-EXIT.
+002220     EXIT.
+002230*-----------------------------------------------------------------
+002240* 1300-CALC-EXPECTED-TOTAL THRU 1300-EXIT.
+002250* SUMS THE SAME VALUES PKCONV01 PACKED, SO THE TOTAL CAN BE
+002260* COMPARED AGAINST THE CONTROL TOTAL IN THE TRAILER RECORD. IF
+002261* THIS ACCUMULATION OVERFLOWS, THE COMPARISON IN 2990-CHECK-
+002262* TRAILER IS MEANINGLESS, SO THAT IS COUNTED AS A TRAILER ERROR
+002263* RATHER THAN LEFT TO REPORT A SILENT FALSE MATCH OR MISMATCH.
+002270*-----------------------------------------------------------------
+002280 1300-CALC-EXPECTED-TOTAL.
+002290     MOVE 0 TO WS-EXP-CONTROL-TOTAL
+002295     MOVE "N" TO WS-CTOTAL-SW
+002300     PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+002310         ADD WS-EXPECTED(WS-I) TO WS-EXP-CONTROL-TOTAL
+002312             ON SIZE ERROR
+002314                 MOVE "Y" TO WS-CTOTAL-SW
+002316         END-ADD
+002320     END-PERFORM
+002321     IF WS-CTOTAL-OVERFLOW
+002322         DISPLAY "WS-EXP-CONTROL-TOTAL OVERFLOWED"
+002323         ADD 1 TO WS-TRAILER-ERR-CT
+002324     END-IF.
+002330 1300-EXIT.
+002340     EXIT.
+002350*-----------------------------------------------------------------
+002360* 2100-READ-DETAIL THRU 2100-EXIT.
+002370* READS ONE DISCRIMINATED DETAIL RECORD FROM YOUR-FILE.TXT AND,
+002380* IF THE CODEPAGE SWITCH IS EBCDIC, TRANSLATES FILEO-REC-TYPE
+002390* BACK TO ASCII SO ITS 88-LEVELS COMPARE CORRECTLY.
+002400*-----------------------------------------------------------------
+002410 2100-READ-DETAIL.
+002420     READ FILEO
+002430     IF NOT FS-FILEO-OK
+002440         DISPLAY "READ FILEO"
+002450         DISPLAY FS-FILEO
+002460         MOVE FS-FILEO TO RETURN-CODE
+002470     ELSE
+002480         PERFORM 9200-TO-ASCII-TYPE THRU 9200-EXIT
+002490     END-IF.
+002500 2100-EXIT.
+002510     EXIT.
+002520*-----------------------------------------------------------------
+002530* 2950-CHECK-SIGN-NIBBLE THRU 2950-EXIT.
+002540* COMPARES FILEO-REC-SIGN-NIBBLE AGAINST THE SIGN OF THE
+002550* ORIGINAL INPUT VALUE, WS-EXPECTED(WS-I) - NOT AGAINST
+002560* FILEO-REC ITSELF, WHICH SHARES THE SAME PHYSICAL LAST BYTE AND
+002570* WOULD MAKE THE COMPARISON TRUE BY CONSTRUCTION. A CORRUPTED
+002580* SIGN NIBBLE FROM A BAD CODEPAGE TRANSLATION SHOWS UP HERE
+002590* BEFORE IT REACHES A DOWNSTREAM LEDGER.
+002600*-----------------------------------------------------------------
+002610 2950-CHECK-SIGN-NIBBLE.
+002620     MOVE FILEO-REC-SIGN-NIBBLE TO WS-SIGN-NIBBLE
+002630     IF (WS-EXPECTED(WS-I) NEGATIVE AND
+002640         WS-SIGN-NIBBLE NOT NEGATIVE) OR
+002650        (WS-EXPECTED(WS-I) NOT NEGATIVE AND
+002660         WS-SIGN-NIBBLE NEGATIVE)
+002670         ADD 1 TO WS-SIGN-ERR-CT
+002680         DISPLAY "  *** SIGN NIBBLE MISMATCH ON FILEO-REC("
+002690             WS-I ") ***"
+002700     END-IF.
+002710 2950-EXIT.
+002720     EXIT.
+002730*-----------------------------------------------------------------
+002740* 2990-CHECK-TRAILER THRU 2990-EXIT.
+002750* COMPARES THE TRAILER RECORD'S PER-SECTION COUNTS AND CONTROL
+002760* TOTAL AGAINST WHAT WAS ACTUALLY READ BACK FOR EACH SECTION, SO
+002770* A SHORT READ OR A CORRUPTED SUM IS CAUGHT HERE RATHER THAN BY
+002780* THE NEXT JOB IN THE CHAIN.
+002790*-----------------------------------------------------------------
+002800 2990-CHECK-TRAILER.
+002810     IF NOT FILEO-TYPE-TRAILER
+002820         DISPLAY "UNEXPECTED RECORD TYPE: " FILEO-REC-TYPE
+002830         ADD 1 TO WS-TRAILER-ERR-CT
+002840     ELSE
+002850         PERFORM 1300-CALC-EXPECTED-TOTAL THRU 1300-EXIT
+002860         IF FILEO-TRL-COUNT-REC  NOT = WS-COUNT
+002870            OR FILEO-TRL-COUNT-REC1 NOT = WS-COUNT
+002880            OR FILEO-TRL-COUNT-REC2 NOT = WS-COUNT
+002890            OR FILEO-TRL-COUNT-REC3 NOT = WS-COUNT
+002900            OR FILEO-TRL-COUNT-REC4 NOT = WS-COUNT
+002910             ADD 1 TO WS-TRAILER-ERR-CT
+002920             DISPLAY "  *** TRAILER SECTION COUNT MISMATCH ***"
+002930         END-IF
+002940         IF NOT WS-CTOTAL-OVERFLOW
+002941            AND FILEO-TRL-CONTROL-TOTAL NOT = WS-EXP-CONTROL-TOTAL
+002950             ADD 1 TO WS-TRAILER-ERR-CT
+002960             DISPLAY "  *** TRAILER CONTROL TOTAL MISMATCH ***"
+002970         END-IF
+002980         DISPLAY "TRAILER COUNTS: " FILEO-TRL-COUNT-REC  " "
+002990             FILEO-TRL-COUNT-REC1 " " FILEO-TRL-COUNT-REC2 " "
+003000             FILEO-TRL-COUNT-REC3 " " FILEO-TRL-COUNT-REC4
+003010         DISPLAY "TRAILER CONTROL TOTAL: " FILEO-TRL-CONTROL-TOTAL
+003020     END-IF.
+003030 2990-EXIT.
+003040     EXIT.
+003050*-----------------------------------------------------------------
+003060* 9200-TO-ASCII-TYPE THRU 9200-EXIT.
+003070* MIRRORS PKCONV01'S 9200-TO-EBCDIC-TYPE IN REVERSE, SO THE
+003080* 88-LEVELS UNDER FILEO-REC-TYPE COMPARE CORRECTLY REGARDLESS OF
+003090* WHICH CODEPAGE THE DETAIL RECORD WAS WRITTEN IN.
+003100*-----------------------------------------------------------------
+003110 9200-TO-ASCII-TYPE.
+003120     IF WS-CODEPAGE-IS-EBCDIC
+003130         INSPECT FILEO-REC-TYPE CONVERTING WS-CP-EBCDIC-CHARS
+003140             TO WS-CP-ASCII-CHARS
+003150     END-IF.
+003160 9200-EXIT.
+003170     EXIT.
+003180*-----------------------------------------------------------------
+003190* 2900-SHOW-COMPARE THRU 2900-EXIT.
+003200* DISPLAYS THE EXPECTED VALUE ALONGSIDE THE UNPACKED VALUE AND
+003210* COUNTS A MISMATCH WHEN THEY DISAGREE. FILEO-REC2/FILEO-REC3
+003211* ARE UNSIGNED COMP-3 SHAPES (COPY FILEOREC), SO THEY ONLY EVER
+003212* CARRY A BALANCE'S MAGNITUDE - THE EXPECTED SIDE IS COMPARED BY
+003213* ABSOLUTE VALUE FOR THOSE TWO SECTIONS SO A LEGITIMATE NEGATIVE
+003214* BALANCE DOESN'T SHOW UP AS A FALSE MISMATCH.
+003220*-----------------------------------------------------------------
+003230 2900-SHOW-COMPARE.
+003231     MOVE WS-EXPECTED(WS-I) TO WS-COMPARE-EXPECTED
+003232     IF (WS-SECTION-NAME = "FILEO-REC2" OR "FILEO-REC3")
+003233        AND WS-COMPARE-EXPECTED NEGATIVE
+003234         MULTIPLY WS-COMPARE-EXPECTED BY -1
+003235             GIVING WS-COMPARE-EXPECTED
+003236     END-IF
+003240     DISPLAY WS-SECTION-NAME "(" WS-I ") IN=" WS-EXPECTED(WS-I)
+003250             " OUT=" WS-ACTUAL
+003260     IF WS-ACTUAL NOT = WS-COMPARE-EXPECTED
+003270         ADD 1 TO WS-MISMATCH-CT
+003280         DISPLAY "  *** MISMATCH ***"
+003290     END-IF.
+003300 2900-EXIT.
+003310     EXIT.
+003320 END PROGRAM PKVRFY01.
