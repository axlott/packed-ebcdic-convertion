@@ -0,0 +1,12 @@
+      ******************************************************************
+      * AUDIT-RECORD - ONE LINE PER NON-ZERO FILE STATUS ENCOUNTERED
+      * BY A PACKING/UNPACKING JOB, FOR THE INCIDENT WRITE-UP TRAIL.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-DATE            PIC X(08).
+           05  AUD-TIME            PIC X(08).
+           05  AUD-PROGRAM         PIC X(08).
+           05  AUD-OPERATION       PIC X(05).
+           05  AUD-SECTION         PIC X(10).
+           05  AUD-WS-I            PIC 9(05).
+           05  AUD-STATUS          PIC 9(02).
