@@ -0,0 +1,58 @@
+      ******************************************************************
+      * FILEO-RECORD - DISCRIMINATED RECORD LAYOUT FOR YOUR-FILE.TXT.
+      * FILEO-REC-TYPE TELLS A READER WHICH PACKED SHAPE FOLLOWS IN
+      * FILEO-REC-DATA, SO NO '-NXT-' SEPARATOR RECORDS ARE NEEDED.
+      ******************************************************************
+       01  FILEO-RECORD.
+           05  FILEO-REC-TYPE          PIC X(01).
+               88  FILEO-TYPE-REC          VALUE '0'.
+               88  FILEO-TYPE-REC1         VALUE '1'.
+               88  FILEO-TYPE-REC2         VALUE '2'.
+               88  FILEO-TYPE-REC3         VALUE '3'.
+               88  FILEO-TYPE-REC4         VALUE '4'.
+               88  FILEO-TYPE-TRAILER      VALUE 'T'.
+           05  FILEO-REC-DATA          PIC X(25).
+           05  FILEO-REC-VIEW REDEFINES FILEO-REC-DATA.
+               10  FILEO-REC               PIC S9(10) COMP-3.
+               10  FILLER                  PIC X(19).
+           05  FILEO-REC1-VIEW REDEFINES FILEO-REC-DATA.
+               10  FILEO-REC1              PIC S9(09) COMP-3.
+               10  FILLER                  PIC X(20).
+      * FILEO-REC2 AND FILEO-REC3 ARE UNSIGNED - THEY CARRY A BALANCE'S
+      * MAGNITUDE ONLY. A NEGATIVE VALUE PACKED INTO EITHER LOSES ITS
+      * SIGN ON WRITE; THIS IS BY DESIGN, NOT A DEFECT, AND CONSUMERS
+      * COMPARING AGAINST A SIGNED SOURCE VALUE MUST COMPARE BY
+      * ABSOLUTE VALUE FOR THESE TWO SECTIONS (SEE PKVRFY01'S
+      * 2900-SHOW-COMPARE).
+           05  FILEO-REC2-VIEW REDEFINES FILEO-REC-DATA.
+               10  FILEO-REC2              PIC  9(09) COMP-3.
+               10  FILLER                  PIC X(20).
+           05  FILEO-REC3-VIEW REDEFINES FILEO-REC-DATA.
+               10  FILEO-REC3              PIC  9(10) COMP-3.
+               10  FILLER                  PIC X(19).
+           05  FILEO-REC4-VIEW REDEFINES FILEO-REC-DATA.
+               10  FILEO-REC4              PIC S9(18) COMP-3.
+               10  FILLER                  PIC X(15).
+      ******************************************************************
+      * FILEO-REC-SIGN-NIBBLE ISOLATES THE LAST PACKED BYTE OF
+      * FILEO-REC AS A SINGLE-BYTE COMP-3 ITEM, SO ITS SIGN CAN BE
+      * COMPARED AGAINST THE SIGN OF THE VALUE THAT WAS PACKED WITHOUT
+      * UNSTRING-ING RAW HEX.
+      ******************************************************************
+           05  FILEO-REC-SIGN-VIEW REDEFINES FILEO-REC-DATA.
+               10  FILLER                  PIC X(05).
+               10  FILEO-REC-SIGN-NIBBLE    PIC S9(01) COMP-3.
+               10  FILLER                  PIC X(19).
+      ******************************************************************
+      * FILEO-TRAILER-VIEW - WRITTEN ONCE, AFTER THE LAST DETAIL
+      * RECORD, SO A DOWNSTREAM JOB CAN RECONCILE HOW MANY RECORDS IT
+      * READ PER SECTION AND WHAT THEY SHOULD SUM TO AGAINST WHAT THIS
+      * PROGRAM ACTUALLY WROTE.
+      ******************************************************************
+           05  FILEO-TRAILER-VIEW REDEFINES FILEO-REC-DATA.
+               10  FILEO-TRL-COUNT-REC      PIC 9(05) COMP-3.
+               10  FILEO-TRL-COUNT-REC1     PIC 9(05) COMP-3.
+               10  FILEO-TRL-COUNT-REC2     PIC 9(05) COMP-3.
+               10  FILEO-TRL-COUNT-REC3     PIC 9(05) COMP-3.
+               10  FILEO-TRL-COUNT-REC4     PIC 9(05) COMP-3.
+               10  FILEO-TRL-CONTROL-TOTAL  PIC S9(18) COMP-3.
