@@ -0,0 +1,9 @@
+      ******************************************************************
+      * PARM-RECORD - OPTIONAL PARAMETER CARD. PARM-MAX-COUNT CAPS A
+      * RUN BELOW THE FULL INPUT EXTRACT; PARM-CODEPAGE-SW ('A' OR
+      * 'E') SELECTS WHETHER FILEO-REC-TYPE IS WRITTEN/READ IN ASCII
+      * OR EBCDIC.
+      ******************************************************************
+       01  PARM-RECORD.
+           05  PARM-MAX-COUNT      PIC 9(05).
+           05  PARM-CODEPAGE-SW    PIC X(01).
