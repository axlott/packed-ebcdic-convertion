@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CKPT-RECORD - LAST SECTION/WS-I SUCCESSFULLY WRITTEN TO
+      * YOUR-FILE.TXT, SO A RERUN AFTER A TRANSIENT FAILURE CAN RESUME
+      * PAST ALREADY-GOOD RECORDS INSTEAD OF REPACKING FROM WS-I = 1.
+      ******************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-SECTION        PIC 9(01).
+           05  CKPT-LAST-I         PIC 9(05).
+           05  CKPT-DATE           PIC X(08).
+           05  CKPT-TIME           PIC X(08).
