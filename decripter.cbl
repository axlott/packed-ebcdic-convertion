@@ -1,103 +1,723 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FILEO ASSIGN "your-file.txt"
-           ORGANISATION SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS FS-FILEO.
-       DATA DIVISION.
-       FILE SECTION.
-       FD FILEO
-           RECORDING MODE IS F.
-       01 FILEO-REC        PIC S9(10) COMP-3.
-       01 FILEO-REC1       PIC S9(09) COMP-3.
-       01 FILEO-REC2       PIC  9(09) COMP-3.
-       01 FILEO-REC3       PIC  9(10) COMP-3.
-       01 FILEO-STRING     PIC  X(05).
-       WORKING-STORAGE SECTION.
-       01 FS-FILEO         PIC 9(02).
-           88 FS-FILEO-OK              VALUE 00.
-       01  WS-COUNT        PIC 9(02).
-       01  WS-I            PIC 9(02).
-       01 WS-MY-VAR OCCURS 0 TO 10 TIMES DEPENDING ON WS-COUNT
-                           PIC S9(10) COMP-3.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           MOVE 4          TO WS-COUNT
-           MOVE 0123456789 TO WS-MY-VAR(1)
-           MOVE 123456789  TO WS-MY-VAR(2)
-           MOVE ZEROES     TO WS-MY-VAR(3)
-           MOVE -123456789 TO WS-MY-VAR(4)
-           OPEN OUTPUT FILEO
-           IF NOT FS-FILEO-OK
-               DISPLAY "OPEN"
-               DISPLAY FS-FILEO
-               MOVE FS-FILEO TO RETURN-CODE
-               DISPLAY "-"
-           END-IF
-           MOVE '-NXT-' TO FILEO-STRING
-           WRITE FILEO-STRING
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
-               MOVE WS-MY-VAR(WS-I) TO FILEO-REC
-               WRITE FILEO-REC
-               IF NOT FS-FILEO-OK
-                   DISPLAY "WRITE"
-                   DISPLAY FS-FILEO
-                   MOVE FS-FILEO TO RETURN-CODE
-                   DISPLAY "-"
-               END-IF
-           END-PERFORM
-           MOVE '-NXT-' TO FILEO-STRING
-           WRITE FILEO-STRING
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
-               MOVE WS-MY-VAR(WS-I) TO FILEO-REC1
-               WRITE FILEO-REC1
-               IF NOT FS-FILEO-OK
-                   DISPLAY "WRITE"
-                   DISPLAY FS-FILEO
-                   MOVE FS-FILEO TO RETURN-CODE
-                   DISPLAY "-"
-               END-IF
-           END-PERFORM
-           MOVE '-NXT-' TO FILEO-STRING
-           WRITE FILEO-STRING
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
-               MOVE WS-MY-VAR(WS-I) TO FILEO-REC2
-               WRITE FILEO-REC2
-               IF NOT FS-FILEO-OK
-                   DISPLAY "WRITE"
-                   DISPLAY FS-FILEO
-                   MOVE FS-FILEO TO RETURN-CODE
-                   DISPLAY "-"
-               END-IF
-           END-PERFORM
-           MOVE '-NXT-' TO FILEO-STRING
-           WRITE FILEO-STRING
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
-               MOVE WS-MY-VAR(WS-I) TO FILEO-REC3
-               WRITE FILEO-REC3
-               IF NOT FS-FILEO-OK
-                   DISPLAY "WRITE"
-                   DISPLAY FS-FILEO
-                   MOVE FS-FILEO TO RETURN-CODE
-                   DISPLAY "-"
-               END-IF
-           END-PERFORM
-           CLOSE FILEO
-           IF NOT FS-FILEO-OK
-               DISPLAY "CLOSE"
-               DISPLAY FS-FILEO
-               MOVE FS-FILEO TO RETURN-CODE
-               DISPLAY "-"
-           END-IF
-           STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* AUTHOR.     R. OKAFOR.
+000030* INSTALLATION. LEDGER SYSTEMS GROUP.
+000040* DATE-WRITTEN. 2019-03-11.
+000050* DATE-COMPILED.
+000060* PURPOSE.    PACK ACCOUNT BALANCE VALUES READ FROM THE UPSTREAM
+000070*             EXTRACT INTO COMP-3 FORMAT AND WRITE THEM TO
+000080*             YOUR-FILE.TXT FOR DOWNSTREAM CONSUMPTION.
+000090* TECTONICS.  cobc -std=ibm.
+000100*-----------------------------------------------------------------
+000110* MODIFICATION HISTORY.
+000120*   2026-08-09 RO  READ WS-MY-VAR FROM THE INPUT-EXTRACT.TXT
+000130*                  SEQUENTIAL EXTRACT INSTEAD OF FOUR HARDCODED
+000140*                  LITERALS; WS-COUNT IS NOW DRIVEN BY THE
+000150*                  NUMBER OF RECORDS ACTUALLY READ.
+000160*   2026-08-09 RO  EVERY NON-ZERO FS-FILEO/FS-FILEI STATUS IS NOW
+000170*                  ALSO WRITTEN TO AUDIT-LOG.TXT SO THE INCIDENT
+000180*                  WRITE-UP DOES NOT DEPEND ON A CONSOLE SCREEN
+000190*                  SHOT.
+000200*   2026-08-09 RO  REPLACED THE '-NXT-' MARKER SCHEME WITH THE
+000210*                  FILEOREC COPYBOOK'S DISCRIMINATED RECORD -
+000220*                  FILEO-REC-TYPE NOW TELLS A READER WHICH SHAPE
+000230*                  FOLLOWS INSTEAD OF RELYING ON SEPARATOR
+000240*                  RECORDS BY CONVENTION.
+000250*   2026-08-09 RO  WS-COUNT CEILING RAISED FROM 10 TO 50000 AND
+000260*                  AN OPTIONAL PARAM-CARD.TXT MAY NOW CAP A RUN
+000270*                  TO FEWER THAN THE FULL INPUT EXTRACT.
+000280*   2026-08-09 RO  ADDED A FIFTH PACKED SECTION, FILEO-REC4
+000290*                  (PIC S9(18) COMP-3), FOR LEDGER BALANCES TOO
+000300*                  LARGE FOR THE EXISTING PIC S9(10) SHAPES.
+000310*   2026-08-09 RO  ADDED CHECKPOINT.TXT SO A RUN THAT FAILS
+000320*                  PARTWAY THROUGH RESUMES PAST THE LAST SECTION
+000330*                  AND WS-I SUCCESSFULLY WRITTEN INSTEAD OF
+000340*                  REPACKING THE WHOLE EXTRACT FROM WS-I = 1.
+000350*   2026-08-09 RO  ADDED A TRAILER RECORD AFTER FILEO-REC4 WITH A
+000360*                  PER-SECTION RECORD COUNT AND A CONTROL TOTAL
+000370*                  OF THE PACKED VALUES SO A DOWNSTREAM JOB CAN
+000380*                  RECONCILE YOUR-FILE.TXT INSTEAD OF TRUSTING IT
+000390*                  BLINDLY.
+000400*   2026-08-09 RO  PARAM-CARD.TXT MAY NOW CARRY A CODEPAGE SWITCH
+000410*                  ('A' OR 'E') CONTROLLING WHETHER FILEO-REC-TYPE
+000420*                  IS WRITTEN IN ASCII OR EBCDIC; THE PACKED
+000430*                  COMP-3 FIELDS THEMSELVES ARE BCD NIBBLES AND
+000440*                  NEED NO SUCH TRANSLATION.
+000450*   2026-08-09 RO  WIDENED FILEI-VALUE AND WS-MY-VAR FROM 10 TO
+000460*                  18 DIGITS - FILEO-REC4 WAS ONLY EVER FED FROM
+000470*                  A 10-DIGIT SOURCE, SO IT COULD NOT ACTUALLY
+000480*                  CARRY THE LARGE BALANCES IT WAS ADDED FOR.
+000490*                  INPUT-EXTRACT.TXT REPADDED TO MATCH.
+000500*   2026-08-09 RO  A SECTION SKIPPED ON RESTART NO LONGER REWRITES
+000510*                  CHECKPOINT.TXT WITH ITS OWN "JUST FINISHED"
+000520*                  STATE, WHICH WAS CLOBBERING A FURTHER-ALONG
+000530*                  POSITION FROM AN EARLIER RUN. THE TRAILER WRITE
+000540*                  IS NOW ALSO CHECKPOINTED SO A CRASH BETWEEN
+000550*                  WRITING IT AND CLOSING FILEO DOESN'T LEAVE A
+000560*                  RESTART TO APPEND A SECOND ONE.
+000565*   2026-08-09 RO  A VALUE WIDER THAN ITS TARGET SECTION NOW STOPS
+000566*                  THE RUN WITH AN AUDITED STATUS-98 ENTRY INSTEAD
+000567*                  OF BEING SILENTLY TRUNCATED BY THE PACKED MOVE.
+000568*                  WS-CKPT-INTERVAL DROPPED TO 1 SO A CRASH
+000569*                  CHECKPOINTS CAN NO LONGER LEAVE A GAP OF
+000570*                  ALREADY-WRITTEN RECORDS FOR A RESTART TO REDO.
+000571*                  THE 50000-RECORD OVERFLOW AUDIT ENTRY IN
+000572*                  1000-LOAD-INPUT NOW RECORDS THE ACTUAL WS-COUNT
+000573*                  INSTEAD OF A STALE WS-I OF ZERO. THE CONTROL
+000574*                  TOTAL ACCUMULATION IS NOW GUARDED AGAINST
+000575*                  OVERFLOW AND AUDITS A STATUS-95 ENTRY IF IT
+000576*                  EVER OVERRUNS.
+000577******************************************************************
+000580 IDENTIFICATION DIVISION.
+000590 PROGRAM-ID. PKCONV01.
+000600 ENVIRONMENT DIVISION.
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630     SELECT FILEI ASSIGN "input-extract.txt"
+000640         ORGANIZATION SEQUENTIAL
+000650         ACCESS MODE IS SEQUENTIAL
+000660         FILE STATUS IS FS-FILEI.
+000670     SELECT FILEO ASSIGN "your-file.txt"
+000680         ORGANIZATION SEQUENTIAL
+000690         ACCESS MODE IS SEQUENTIAL
+000700         FILE STATUS IS FS-FILEO.
+000710     SELECT AUDITLOG ASSIGN "audit-log.txt"
+000720         ORGANIZATION SEQUENTIAL
+000730         ACCESS MODE IS SEQUENTIAL
+000740         FILE STATUS IS FS-AUDIT.
+000750     SELECT PARMFILE ASSIGN "param-card.txt"
+000760         ORGANIZATION SEQUENTIAL
+000770         ACCESS MODE IS SEQUENTIAL
+000780         FILE STATUS IS FS-PARM.
+000790     SELECT CKPTFILE ASSIGN "checkpoint.txt"
+000800         ORGANIZATION SEQUENTIAL
+000810         ACCESS MODE IS SEQUENTIAL
+000820         FILE STATUS IS FS-CKPT.
+000830 DATA DIVISION.
+000840 FILE SECTION.
+000850*-----------------------------------------------------------------
+000860* INPUT EXTRACT - ONE SIGNED BALANCE PER RECORD.
+000870*-----------------------------------------------------------------
+000880 FD  FILEI
+000890     RECORDING MODE IS F.
+000900 01  FILEI-REC.
+000910     05  FILEI-VALUE         PIC S9(18) SIGN LEADING SEPARATE.
+000920*-----------------------------------------------------------------
+000930* OUTPUT - DISCRIMINATED RECORD, ONE PACKED SHAPE PER TYPE BYTE.
+000940*-----------------------------------------------------------------
+000950 FD  FILEO
+000960     RECORDING MODE IS F.
+000970     COPY FILEOREC.
+000980*-----------------------------------------------------------------
+000990* AUDIT LOG - ONE LINE PER NON-ZERO FILE STATUS.
+001000*-----------------------------------------------------------------
+001010 FD  AUDITLOG
+001020     RECORDING MODE IS F.
+001030     COPY AUDITREC.
+001040*-----------------------------------------------------------------
+001050* OPTIONAL PARAMETER CARD - CAPS WS-COUNT BELOW THE FULL EXTRACT.
+001060*-----------------------------------------------------------------
+001070 FD  PARMFILE
+001080     RECORDING MODE IS F.
+001090     COPY PARMREC.
+001100*-----------------------------------------------------------------
+001110* CHECKPOINT - LAST SECTION/WS-I SUCCESSFULLY WRITTEN.
+001120*-----------------------------------------------------------------
+001130 FD  CKPTFILE
+001140     RECORDING MODE IS F.
+001150     COPY CKPTREC.
+001160 WORKING-STORAGE SECTION.
+001170 01  FS-FILEI         PIC 9(02).
+001180     88  FS-FILEI-OK              VALUE 00.
+001190     88  FS-FILEI-EOF             VALUE 10.
+001200 01  FS-FILEO         PIC 9(02).
+001210     88  FS-FILEO-OK              VALUE 00.
+001220 01  FS-AUDIT         PIC 9(02).
+001230     88  FS-AUDIT-OK              VALUE 00.
+001240 01  FS-PARM          PIC 9(02).
+001250     88  FS-PARM-OK               VALUE 00.
+001260 01  FS-CKPT          PIC 9(02).
+001270     88  FS-CKPT-OK               VALUE 00.
+001280 01  WS-COUNT         PIC 9(05).
+001290 01  WS-PARM-MAX-COUNT PIC 9(05) VALUE 0.
+001300 01  WS-I             PIC 9(05).
+001310 01  WS-CKPT-INTERVAL  PIC 9(05) VALUE 1.
+001320 01  WS-START-SECTION  PIC 9(01) VALUE 1.
+001330 01  WS-START-I        PIC 9(05) VALUE 1.
+001340 01  WS-RESTART-SW     PIC X(01) VALUE 'N'.
+001350     88  WS-RESTART-YES           VALUE 'Y'.
+001360 01  WS-TRAILER-SW     PIC X(01) VALUE 'N'.
+001370     88  WS-TRAILER-IS-DONE       VALUE 'Y'.
+001380 01  WS-SECTION-NUM    PIC 9(01).
+001390 01  WS-LOOP-START     PIC 9(05).
+001400 01  WS-CKPT-QUOT      PIC 9(05).
+001410 01  WS-CKPT-REM       PIC 9(05).
+001420 01  WS-CKPT-SAVE-SECTION PIC 9(01).
+001430 01  WS-CKPT-SAVE-I    PIC 9(05).
+001440 01  WS-CONTROL-TOTAL  PIC S9(18).
+001450 01  WS-CTOTAL-SW      PIC X(01) VALUE 'N'.
+001460     88  WS-CTOTAL-OVERFLOW       VALUE 'Y'.
+001470 01  WS-CODEPAGE-SW    PIC X(01) VALUE 'A'.
+001480     88  WS-CODEPAGE-IS-EBCDIC    VALUE 'E'.
+001490 01  WS-CP-ASCII-CHARS PIC X(06) VALUE "01234T".
+001500 01  WS-CP-EBCDIC-CHARS PIC X(06) VALUE X"F0F1F2F3F4E3".
+001510 01  WS-MY-VAR OCCURS 0 TO 50000 TIMES DEPENDING ON WS-COUNT
+001520                      PIC S9(18) COMP-3.
+001530 01  WS-AUD-OPERATION PIC X(05).
+001540 01  WS-AUD-SECTION   PIC X(10).
+001550 01  WS-AUD-STATUS    PIC 9(02).
+001560*
+001570 PROCEDURE DIVISION.
+001580*-----------------------------------------------------------------
+001590* 0000-MAINLINE.
+001600*-----------------------------------------------------------------
+001610 0000-MAINLINE.
+001620     OPEN EXTEND AUDITLOG
+001630     IF FS-AUDIT = 35
+001640         OPEN OUTPUT AUDITLOG
+001650     END-IF
+001660     IF NOT FS-AUDIT-OK
+001670         DISPLAY "OPEN AUDITLOG"
+001680         DISPLAY FS-AUDIT
+001690     END-IF
+001700     PERFORM 1000-LOAD-INPUT THRU 1000-EXIT
+001710     PERFORM 1100-LOAD-PARM THRU 1100-EXIT
+001720     IF WS-PARM-MAX-COUNT > 0 AND WS-PARM-MAX-COUNT < WS-COUNT
+001730         MOVE WS-PARM-MAX-COUNT TO WS-COUNT
+001740     END-IF
+001750     PERFORM 1200-LOAD-CHECKPOINT THRU 1200-EXIT
+001760     IF WS-RESTART-YES
+001770         OPEN EXTEND FILEO
+001780         IF FS-FILEO = 35
+001790             OPEN OUTPUT FILEO
+001800         END-IF
+001810     ELSE
+001820         OPEN OUTPUT FILEO
+001830     END-IF
+001840     IF NOT FS-FILEO-OK
+001850         DISPLAY "OPEN"
+001860         DISPLAY FS-FILEO
+001870         MOVE FS-FILEO TO RETURN-CODE
+001880         DISPLAY "-"
+001890         MOVE "OPEN " TO WS-AUD-OPERATION
+001900         MOVE "FILEO"    TO WS-AUD-SECTION
+001910         MOVE FS-FILEO   TO WS-AUD-STATUS
+001920         PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+001930     END-IF
+001940     MOVE 1 TO WS-SECTION-NUM
+001950     PERFORM 1250-CALC-LOOP-START THRU 1250-EXIT
+001960     PERFORM VARYING WS-I FROM WS-LOOP-START
+001970             BY 1 UNTIL WS-I > WS-COUNT
+001980         IF WS-MY-VAR(WS-I) > 9999999999
+001990            OR WS-MY-VAR(WS-I) < -9999999999
+002000             DISPLAY "FILEO-REC VALUE TOO LARGE AT WS-I " WS-I
+002010             MOVE "WRITE"     TO WS-AUD-OPERATION
+002020             MOVE "FILEO-REC" TO WS-AUD-SECTION
+002030             MOVE 98          TO WS-AUD-STATUS
+002040             PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+002050             MOVE 98 TO RETURN-CODE
+002060             GO TO 9900-ABORT-RUN
+002070         END-IF
+002080         MOVE WS-MY-VAR(WS-I) TO FILEO-REC
+002090         SET FILEO-TYPE-REC TO TRUE
+002100         PERFORM 9200-TO-EBCDIC-TYPE THRU 9200-EXIT
+002110         WRITE FILEO-RECORD
+002120         IF NOT FS-FILEO-OK
+002130             DISPLAY "WRITE"
+002140             DISPLAY FS-FILEO
+002150             MOVE FS-FILEO TO RETURN-CODE
+002160             DISPLAY "-"
+002170             MOVE "WRITE"     TO WS-AUD-OPERATION
+002180             MOVE "FILEO-REC" TO WS-AUD-SECTION
+002190             MOVE FS-FILEO    TO WS-AUD-STATUS
+002200             PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+002210         ELSE
+002220             DIVIDE WS-I BY WS-CKPT-INTERVAL
+002230                 GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+002240             IF WS-CKPT-REM = 0
+002250                 MOVE WS-SECTION-NUM TO WS-CKPT-SAVE-SECTION
+002260                 MOVE WS-I            TO WS-CKPT-SAVE-I
+002270                 PERFORM 9100-WRITE-CHECKPOINT THRU 9100-EXIT
+002280             END-IF
+002290         END-IF
+002300     END-PERFORM
+002310     IF WS-SECTION-NUM >= WS-START-SECTION
+002320         MOVE WS-SECTION-NUM TO WS-CKPT-SAVE-SECTION
+002330         MOVE WS-COUNT        TO WS-CKPT-SAVE-I
+002340         PERFORM 9100-WRITE-CHECKPOINT THRU 9100-EXIT
+002350     END-IF
+002360     MOVE 2 TO WS-SECTION-NUM
+002370     PERFORM 1250-CALC-LOOP-START THRU 1250-EXIT
+002380     PERFORM VARYING WS-I FROM WS-LOOP-START
+002390             BY 1 UNTIL WS-I > WS-COUNT
+002400         IF WS-MY-VAR(WS-I) > 999999999
+002410            OR WS-MY-VAR(WS-I) < -999999999
+002420             DISPLAY "FILEO-REC1 VALUE TOO LARGE AT WS-I " WS-I
+002430             MOVE "WRITE"      TO WS-AUD-OPERATION
+002440             MOVE "FILEO-REC1" TO WS-AUD-SECTION
+002450             MOVE 98           TO WS-AUD-STATUS
+002460             PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+002470             MOVE 98 TO RETURN-CODE
+002480             GO TO 9900-ABORT-RUN
+002490         END-IF
+002500         MOVE WS-MY-VAR(WS-I) TO FILEO-REC1
+002510         SET FILEO-TYPE-REC1 TO TRUE
+002520         PERFORM 9200-TO-EBCDIC-TYPE THRU 9200-EXIT
+002530         WRITE FILEO-RECORD
+002540         IF NOT FS-FILEO-OK
+002550             DISPLAY "WRITE"
+002560             DISPLAY FS-FILEO
+002570             MOVE FS-FILEO TO RETURN-CODE
+002580             DISPLAY "-"
+002590             MOVE "WRITE"      TO WS-AUD-OPERATION
+002600             MOVE "FILEO-REC1" TO WS-AUD-SECTION
+002610             MOVE FS-FILEO     TO WS-AUD-STATUS
+002620             PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+002630         ELSE
+002640             DIVIDE WS-I BY WS-CKPT-INTERVAL
+002650                 GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+002660             IF WS-CKPT-REM = 0
+002670                 MOVE WS-SECTION-NUM TO WS-CKPT-SAVE-SECTION
+002680                 MOVE WS-I            TO WS-CKPT-SAVE-I
+002690                 PERFORM 9100-WRITE-CHECKPOINT THRU 9100-EXIT
+002700             END-IF
+002710         END-IF
+002720     END-PERFORM
+002730     IF WS-SECTION-NUM >= WS-START-SECTION
+002740         MOVE WS-SECTION-NUM TO WS-CKPT-SAVE-SECTION
+002750         MOVE WS-COUNT        TO WS-CKPT-SAVE-I
+002760         PERFORM 9100-WRITE-CHECKPOINT THRU 9100-EXIT
+002770     END-IF
+002780     MOVE 3 TO WS-SECTION-NUM
+002790     PERFORM 1250-CALC-LOOP-START THRU 1250-EXIT
+002800     PERFORM VARYING WS-I FROM WS-LOOP-START
+002810             BY 1 UNTIL WS-I > WS-COUNT
+002820         IF WS-MY-VAR(WS-I) > 999999999
+002830            OR WS-MY-VAR(WS-I) < -999999999
+002840             DISPLAY "FILEO-REC2 VALUE TOO LARGE AT WS-I " WS-I
+002850             MOVE "WRITE"      TO WS-AUD-OPERATION
+002860             MOVE "FILEO-REC2" TO WS-AUD-SECTION
+002870             MOVE 98           TO WS-AUD-STATUS
+002880             PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+002890             MOVE 98 TO RETURN-CODE
+002900             GO TO 9900-ABORT-RUN
+002910         END-IF
+002920         MOVE WS-MY-VAR(WS-I) TO FILEO-REC2
+002930         SET FILEO-TYPE-REC2 TO TRUE
+002940         PERFORM 9200-TO-EBCDIC-TYPE THRU 9200-EXIT
+002950         WRITE FILEO-RECORD
+002960         IF NOT FS-FILEO-OK
+002970             DISPLAY "WRITE"
+002980             DISPLAY FS-FILEO
+002990             MOVE FS-FILEO TO RETURN-CODE
+003000             DISPLAY "-"
+003010             MOVE "WRITE"      TO WS-AUD-OPERATION
+003020             MOVE "FILEO-REC2" TO WS-AUD-SECTION
+003030             MOVE FS-FILEO     TO WS-AUD-STATUS
+003040             PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+003050         ELSE
+003060             DIVIDE WS-I BY WS-CKPT-INTERVAL
+003070                 GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+003080             IF WS-CKPT-REM = 0
+003090                 MOVE WS-SECTION-NUM TO WS-CKPT-SAVE-SECTION
+003100                 MOVE WS-I            TO WS-CKPT-SAVE-I
+003110                 PERFORM 9100-WRITE-CHECKPOINT THRU 9100-EXIT
+003120             END-IF
+003130         END-IF
+003140     END-PERFORM
+003150     IF WS-SECTION-NUM >= WS-START-SECTION
+003160         MOVE WS-SECTION-NUM TO WS-CKPT-SAVE-SECTION
+003170         MOVE WS-COUNT        TO WS-CKPT-SAVE-I
+003180         PERFORM 9100-WRITE-CHECKPOINT THRU 9100-EXIT
+003190     END-IF
+003200     MOVE 4 TO WS-SECTION-NUM
+003210     PERFORM 1250-CALC-LOOP-START THRU 1250-EXIT
+003220     PERFORM VARYING WS-I FROM WS-LOOP-START
+003230             BY 1 UNTIL WS-I > WS-COUNT
+003240         IF WS-MY-VAR(WS-I) > 9999999999
+003250            OR WS-MY-VAR(WS-I) < -9999999999
+003260             DISPLAY "FILEO-REC3 VALUE TOO LARGE AT WS-I " WS-I
+003270             MOVE "WRITE"      TO WS-AUD-OPERATION
+003280             MOVE "FILEO-REC3" TO WS-AUD-SECTION
+003290             MOVE 98           TO WS-AUD-STATUS
+003300             PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+003310             MOVE 98 TO RETURN-CODE
+003320             GO TO 9900-ABORT-RUN
+003330         END-IF
+003340         MOVE WS-MY-VAR(WS-I) TO FILEO-REC3
+003350         SET FILEO-TYPE-REC3 TO TRUE
+003360         PERFORM 9200-TO-EBCDIC-TYPE THRU 9200-EXIT
+003370         WRITE FILEO-RECORD
+003380         IF NOT FS-FILEO-OK
+003390             DISPLAY "WRITE"
+003400             DISPLAY FS-FILEO
+003410             MOVE FS-FILEO TO RETURN-CODE
+003420             DISPLAY "-"
+003430             MOVE "WRITE"      TO WS-AUD-OPERATION
+003440             MOVE "FILEO-REC3" TO WS-AUD-SECTION
+003450             MOVE FS-FILEO     TO WS-AUD-STATUS
+003460             PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+003470         ELSE
+003480             DIVIDE WS-I BY WS-CKPT-INTERVAL
+003490                 GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+003500             IF WS-CKPT-REM = 0
+003510                 MOVE WS-SECTION-NUM TO WS-CKPT-SAVE-SECTION
+003520                 MOVE WS-I            TO WS-CKPT-SAVE-I
+003530                 PERFORM 9100-WRITE-CHECKPOINT THRU 9100-EXIT
+003540             END-IF
+003550         END-IF
+003560     END-PERFORM
+003570     IF WS-SECTION-NUM >= WS-START-SECTION
+003580         MOVE WS-SECTION-NUM TO WS-CKPT-SAVE-SECTION
+003590         MOVE WS-COUNT        TO WS-CKPT-SAVE-I
+003600         PERFORM 9100-WRITE-CHECKPOINT THRU 9100-EXIT
+003610     END-IF
+003620     MOVE 5 TO WS-SECTION-NUM
+003630     PERFORM 1250-CALC-LOOP-START THRU 1250-EXIT
+003640     PERFORM VARYING WS-I FROM WS-LOOP-START
+003650             BY 1 UNTIL WS-I > WS-COUNT
+003660         MOVE WS-MY-VAR(WS-I) TO FILEO-REC4
+003670         SET FILEO-TYPE-REC4 TO TRUE
+003680         PERFORM 9200-TO-EBCDIC-TYPE THRU 9200-EXIT
+003690         WRITE FILEO-RECORD
+003700         IF NOT FS-FILEO-OK
+003710             DISPLAY "WRITE"
+003720             DISPLAY FS-FILEO
+003730             MOVE FS-FILEO TO RETURN-CODE
+003740             DISPLAY "-"
+003750             MOVE "WRITE"      TO WS-AUD-OPERATION
+003760             MOVE "FILEO-REC4" TO WS-AUD-SECTION
+003770             MOVE FS-FILEO     TO WS-AUD-STATUS
+003780             PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+003790         ELSE
+003800             DIVIDE WS-I BY WS-CKPT-INTERVAL
+003810                 GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+003820             IF WS-CKPT-REM = 0
+003830                 MOVE WS-SECTION-NUM TO WS-CKPT-SAVE-SECTION
+003840                 MOVE WS-I            TO WS-CKPT-SAVE-I
+003850                 PERFORM 9100-WRITE-CHECKPOINT THRU 9100-EXIT
+003860             END-IF
+003870         END-IF
+003880     END-PERFORM
+003890     IF WS-SECTION-NUM >= WS-START-SECTION
+003900         MOVE WS-SECTION-NUM TO WS-CKPT-SAVE-SECTION
+003910         MOVE WS-COUNT        TO WS-CKPT-SAVE-I
+003920         PERFORM 9100-WRITE-CHECKPOINT THRU 9100-EXIT
+003930     END-IF
+003940     IF NOT WS-TRAILER-IS-DONE
+003950         PERFORM 1300-CALC-CONTROL-TOTAL THRU 1300-EXIT
+003960         IF WS-CTOTAL-OVERFLOW
+003970             DISPLAY "WS-CONTROL-TOTAL OVERFLOWED"
+003980             MOVE "CALC "    TO WS-AUD-OPERATION
+003990             MOVE "TRAILER"  TO WS-AUD-SECTION
+004000             MOVE 95         TO WS-AUD-STATUS
+004010             PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+004020         END-IF
+004030         MOVE WS-COUNT TO FILEO-TRL-COUNT-REC
+004040                          FILEO-TRL-COUNT-REC1
+004050                          FILEO-TRL-COUNT-REC2
+004060                          FILEO-TRL-COUNT-REC3
+004070                          FILEO-TRL-COUNT-REC4
+004080         MOVE WS-CONTROL-TOTAL TO FILEO-TRL-CONTROL-TOTAL
+004090         SET FILEO-TYPE-TRAILER TO TRUE
+004100         PERFORM 9200-TO-EBCDIC-TYPE THRU 9200-EXIT
+004110         WRITE FILEO-RECORD
+004120         IF NOT FS-FILEO-OK
+004130             DISPLAY "WRITE"
+004140             DISPLAY FS-FILEO
+004150             MOVE FS-FILEO TO RETURN-CODE
+004160             DISPLAY "-"
+004170             MOVE "WRITE"   TO WS-AUD-OPERATION
+004180             MOVE "TRAILER" TO WS-AUD-SECTION
+004190             MOVE FS-FILEO  TO WS-AUD-STATUS
+004200             PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+004210         ELSE
+004220             MOVE 6 TO WS-CKPT-SAVE-SECTION
+004230             MOVE WS-COUNT TO WS-CKPT-SAVE-I
+004240             PERFORM 9100-WRITE-CHECKPOINT THRU 9100-EXIT
+004250         END-IF
+004260     END-IF
+004270     CLOSE FILEO
+004280     IF NOT FS-FILEO-OK
+004290         DISPLAY "CLOSE"
+004300         DISPLAY FS-FILEO
+004310         MOVE FS-FILEO TO RETURN-CODE
+004320         DISPLAY "-"
+004330         MOVE "CLOSE" TO WS-AUD-OPERATION
+004340         MOVE "FILEO"    TO WS-AUD-SECTION
+004350         MOVE FS-FILEO   TO WS-AUD-STATUS
+004360         PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+004370     ELSE
+004380         PERFORM 9150-CLEAR-CHECKPOINT THRU 9150-EXIT
+004390     END-IF
+004400     CLOSE AUDITLOG
+004410     STOP RUN.
+004420*-----------------------------------------------------------------
+004430* 1000-LOAD-INPUT THRU 1000-EXIT.
+004440* OPENS THE UPSTREAM EXTRACT AND LOADS EVERY BALANCE INTO
+004450* WS-MY-VAR, SETTING WS-COUNT TO THE NUMBER OF RECORDS ACTUALLY
+004460* FOUND SO THE PACKING LOOPS BELOW PROCESS REAL VOLUME.
+004470*-----------------------------------------------------------------
+004480 1000-LOAD-INPUT.
+004490     MOVE 0 TO WS-COUNT
+004500     OPEN INPUT FILEI
+004510     IF NOT FS-FILEI-OK
+004520         DISPLAY "OPEN FILEI"
+004530         DISPLAY FS-FILEI
+004540         MOVE FS-FILEI TO RETURN-CODE
+004550         DISPLAY "-"
+004560         MOVE "OPEN " TO WS-AUD-OPERATION
+004570         MOVE "FILEI"    TO WS-AUD-SECTION
+004580         MOVE FS-FILEI   TO WS-AUD-STATUS
+004590         PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+004600         GO TO 1000-EXIT
+004610     END-IF
+004620     PERFORM 1010-READ-INPUT THRU 1010-EXIT
+004630     PERFORM UNTIL FS-FILEI-EOF
+004640         IF WS-COUNT = 50000
+004650             DISPLAY "FILEI EXCEEDS WS-MY-VAR CAPACITY OF 50000"
+004660             MOVE "READ " TO WS-AUD-OPERATION
+004670             MOVE "FILEI"    TO WS-AUD-SECTION
+004680             MOVE 99         TO WS-AUD-STATUS
+004690             MOVE WS-COUNT   TO WS-I
+004700             PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+004710             MOVE 99 TO RETURN-CODE
+004720             CLOSE FILEI
+004730             GO TO 1000-EXIT
+004740         END-IF
+004750         ADD 1 TO WS-COUNT
+004760         MOVE FILEI-VALUE TO WS-MY-VAR(WS-COUNT)
+004770         PERFORM 1010-READ-INPUT THRU 1010-EXIT
+004780     END-PERFORM
+004790     CLOSE FILEI.
+004800 1000-EXIT.
+004810     EXIT.
+004820*-----------------------------------------------------------------
+004830* 1100-LOAD-PARM THRU 1100-EXIT.
+004840* AN OPTIONAL PARAMETER CARD MAY CAP WS-COUNT BELOW THE FULL
+004850* INPUT EXTRACT FOR A THROTTLED OR PARTIAL RUN, AND MAY SELECT
+004860* 'A' OR 'E' TO CONTROL WHAT CODEPAGE FILEO-REC-TYPE IS WRITTEN
+004870* IN. A MISSING CARD (STATUS 35) DEFAULTS BOTH.
+004880*-----------------------------------------------------------------
+004890 1100-LOAD-PARM.
+004900     OPEN INPUT PARMFILE
+004910     IF FS-PARM-OK
+004920         READ PARMFILE
+004930             AT END
+004940                 MOVE 0   TO WS-PARM-MAX-COUNT
+004950                 MOVE "A" TO WS-CODEPAGE-SW
+004960             NOT AT END
+004970                 MOVE PARM-MAX-COUNT   TO WS-PARM-MAX-COUNT
+004980                 MOVE PARM-CODEPAGE-SW TO WS-CODEPAGE-SW
+004990         END-READ
+005000         CLOSE PARMFILE
+005010     ELSE
+005020         MOVE 0   TO WS-PARM-MAX-COUNT
+005030         MOVE "A" TO WS-CODEPAGE-SW
+005040     END-IF
+005050     IF WS-CODEPAGE-SW NOT = "A" AND WS-CODEPAGE-SW NOT = "E"
+005060         MOVE "A" TO WS-CODEPAGE-SW
+005070     END-IF.
+005080 1100-EXIT.
+005090     EXIT.
+005100*-----------------------------------------------------------------
+005110* 1200-LOAD-CHECKPOINT THRU 1200-EXIT.
+005120* A PRIOR RUN THAT DIED MID-JOB LEAVES ITS LAST GOOD SECTION AND
+005130* WS-I IN CHECKPOINT.TXT. NO CHECKPOINT FILE (STATUS 35) OR AN
+005140* EMPTY ONE (A CLEAN PRIOR RUN) MEANS START FROM SECTION 1, WS-I
+005150* = 1 AS USUAL. A SECTION ALREADY CARRIED THROUGH WS-COUNT ON THE
+005160* PRIOR RUN ADVANCES THE RESTART POINT TO THE NEXT SECTION. CKPT-
+005170* SECTION = 6 IS A TERMINAL MARKER MEANING THE TRAILER ITSELF WAS
+005180* ALREADY WRITTEN, SO ALL FIVE DETAIL SECTIONS ARE SKIPPED AND THE
+005190* TRAILER IS NOT REWRITTEN.
+005200*-----------------------------------------------------------------
+005210 1200-LOAD-CHECKPOINT.
+005220     MOVE 1   TO WS-START-SECTION
+005230     MOVE 1   TO WS-START-I
+005240     MOVE "N" TO WS-RESTART-SW
+005250     MOVE "N" TO WS-TRAILER-SW
+005260     OPEN INPUT CKPTFILE
+005270     IF FS-CKPT-OK
+005280         READ CKPTFILE
+005290             AT END
+005300                 CONTINUE
+005310             NOT AT END
+005320                 MOVE CKPT-SECTION TO WS-START-SECTION
+005330                 COMPUTE WS-START-I = CKPT-LAST-I + 1
+005340                 SET WS-RESTART-YES TO TRUE
+005350                 IF CKPT-SECTION = 6
+005360                     SET WS-TRAILER-IS-DONE TO TRUE
+005370                 END-IF
+005380         END-READ
+005390         CLOSE CKPTFILE
+005400     END-IF
+005410     IF WS-RESTART-YES AND WS-START-I > WS-COUNT
+005420             AND WS-START-SECTION <= 5
+005430         ADD 1 TO WS-START-SECTION
+005440         MOVE 1 TO WS-START-I
+005450     END-IF.
+005460 1200-EXIT.
+005470     EXIT.
+005480*-----------------------------------------------------------------
+005490* 1250-CALC-LOOP-START THRU 1250-EXIT.
+005500* FOR THE SECTION ABOUT TO RUN (WS-SECTION-NUM), WORKS OUT WHERE
+005510* ITS PERFORM VARYING SHOULD BEGIN: SKIPPED ENTIRELY IF THE
+005520* CHECKPOINT SAYS IT IS ALREADY DONE, RESUMED AT WS-START-I IF IT
+005530* IS THE SECTION THE CHECKPOINT STOPPED IN, OTHERWISE THE USUAL
+005540* WS-I = 1.
+005550*-----------------------------------------------------------------
+005560 1250-CALC-LOOP-START.
+005570     IF WS-SECTION-NUM < WS-START-SECTION
+005580         COMPUTE WS-LOOP-START = WS-COUNT + 1
+005590     ELSE
+005600         IF WS-SECTION-NUM = WS-START-SECTION
+005610             MOVE WS-START-I TO WS-LOOP-START
+005620         ELSE
+005630             MOVE 1 TO WS-LOOP-START
+005640         END-IF
+005650     END-IF.
+005660 1250-EXIT.
+005670     EXIT.
+005680*-----------------------------------------------------------------
+005690* 1300-CALC-CONTROL-TOTAL THRU 1300-EXIT.
+005700* SUMS THE FULL SET OF VALUES PKCONV01 WILL HAVE PACKED BY THE
+005710* TIME THE TRAILER IS WRITTEN, SO A DOWNSTREAM JOB CAN RECONCILE
+005720* WHAT IT READS AGAINST THIS CONTROL TOTAL REGARDLESS OF WHETHER
+005730* THIS RUN REPACKED EVERYTHING OR RESUMED PART WAY THROUGH.
+005740*-----------------------------------------------------------------
+005750 1300-CALC-CONTROL-TOTAL.
+005760     MOVE 0 TO WS-CONTROL-TOTAL
+005770     MOVE "N" TO WS-CTOTAL-SW
+005780     PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+005790         ADD WS-MY-VAR(WS-I) TO WS-CONTROL-TOTAL
+005800             ON SIZE ERROR
+005810                 MOVE "Y" TO WS-CTOTAL-SW
+005820         END-ADD
+005830     END-PERFORM.
+005840 1300-EXIT.
+005850     EXIT.
+005860*-----------------------------------------------------------------
+005870* 1010-READ-INPUT THRU 1010-EXIT.
+005880*-----------------------------------------------------------------
+005890 1010-READ-INPUT.
+005900     READ FILEI
+005910         AT END
+005920             MOVE 10 TO FS-FILEI
+005930     END-READ.
+005940 1010-EXIT.
+005950     EXIT.
+005960*-----------------------------------------------------------------
+005970* 9000-WRITE-AUDIT THRU 9000-EXIT.
+005980* APPENDS ONE LINE TO THE AUDIT LOG FOR A NON-ZERO FILE STATUS:
+005990* TIMESTAMP, WHICH OPERATION, WHICH SECTION/FILE, WHICH WS-I
+006000* RECORD WAS IN FLIGHT, AND THE STATUS VALUE ITSELF.
+006010*-----------------------------------------------------------------
+006020 9000-WRITE-AUDIT.
+006030     ACCEPT AUD-DATE FROM DATE YYYYMMDD
+006040     ACCEPT AUD-TIME FROM TIME
+006050     MOVE "PKCONV01"     TO AUD-PROGRAM
+006060     MOVE WS-AUD-OPERATION TO AUD-OPERATION
+006070     MOVE WS-AUD-SECTION   TO AUD-SECTION
+006080     MOVE WS-I             TO AUD-WS-I
+006090     MOVE WS-AUD-STATUS    TO AUD-STATUS
+006100     WRITE AUDIT-RECORD
+006110     IF NOT FS-AUDIT-OK
+006120         DISPLAY "WRITE AUDITLOG"
+006130         DISPLAY FS-AUDIT
+006140     END-IF.
+006150 9000-EXIT.
+006160     EXIT.
+006170*-----------------------------------------------------------------
+006180* 9100-WRITE-CHECKPOINT THRU 9100-EXIT.
+006190* OVERWRITES CHECKPOINT.TXT WITH A SINGLE RECORD NAMING THE
+006200* SECTION AND WS-I LAST SUCCESSFULLY WRITTEN (WS-CKPT-SAVE-
+006210* SECTION/WS-CKPT-SAVE-I), SO A RESTARTED RUN KNOWS WHERE TO
+006220* PICK BACK UP.
+006230*-----------------------------------------------------------------
+006240 9100-WRITE-CHECKPOINT.
+006250     OPEN OUTPUT CKPTFILE
+006260     IF NOT FS-CKPT-OK
+006270         DISPLAY "OPEN CKPTFILE"
+006280         DISPLAY FS-CKPT
+006290         MOVE "OPEN " TO WS-AUD-OPERATION
+006300         MOVE "CKPTFILE" TO WS-AUD-SECTION
+006310         MOVE FS-CKPT  TO WS-AUD-STATUS
+006320         PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+006330     ELSE
+006340         ACCEPT CKPT-DATE FROM DATE YYYYMMDD
+006350         ACCEPT CKPT-TIME FROM TIME
+006360         MOVE WS-CKPT-SAVE-SECTION TO CKPT-SECTION
+006370         MOVE WS-CKPT-SAVE-I       TO CKPT-LAST-I
+006380         WRITE CKPT-RECORD
+006390         IF NOT FS-CKPT-OK
+006400             DISPLAY "WRITE CKPTFILE"
+006410             DISPLAY FS-CKPT
+006420             MOVE "WRITE" TO WS-AUD-OPERATION
+006430             MOVE "CKPTFILE" TO WS-AUD-SECTION
+006440             MOVE FS-CKPT  TO WS-AUD-STATUS
+006450             PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+006460         END-IF
+006470         CLOSE CKPTFILE
+006480         IF NOT FS-CKPT-OK
+006490             DISPLAY "CLOSE CKPTFILE"
+006500             DISPLAY FS-CKPT
+006510             MOVE "CLOSE" TO WS-AUD-OPERATION
+006520             MOVE "CKPTFILE" TO WS-AUD-SECTION
+006530             MOVE FS-CKPT  TO WS-AUD-STATUS
+006540             PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+006550         END-IF
+006560     END-IF.
+006570 9100-EXIT.
+006580     EXIT.
+006590*-----------------------------------------------------------------
+006600* 9150-CLEAR-CHECKPOINT THRU 9150-EXIT.
+006610* A JOB THAT RUNS ALL FIVE SECTIONS THROUGH TO A CLEAN CLOSE HAS
+006620* NOTHING LEFT TO RESTART, SO THE CHECKPOINT FILE IS TRUNCATED TO
+006630* EMPTY RATHER THAN LEFT POINTING AT A FINISHED RUN.
+006640*-----------------------------------------------------------------
+006650 9150-CLEAR-CHECKPOINT.
+006660     OPEN OUTPUT CKPTFILE
+006670     IF NOT FS-CKPT-OK
+006680         DISPLAY "OPEN CKPTFILE"
+006690         DISPLAY FS-CKPT
+006700         MOVE "OPEN " TO WS-AUD-OPERATION
+006710         MOVE "CKPTFILE" TO WS-AUD-SECTION
+006720         MOVE FS-CKPT  TO WS-AUD-STATUS
+006730         PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+006740     END-IF
+006750     CLOSE CKPTFILE
+006760     IF NOT FS-CKPT-OK
+006770         DISPLAY "CLOSE CKPTFILE"
+006780         DISPLAY FS-CKPT
+006790         MOVE "CLOSE" TO WS-AUD-OPERATION
+006800         MOVE "CKPTFILE" TO WS-AUD-SECTION
+006810         MOVE FS-CKPT  TO WS-AUD-STATUS
+006820         PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT
+006830     END-IF.
+006840 9150-EXIT.
+006850     EXIT.
+006860*-----------------------------------------------------------------
+006870* 9200-TO-EBCDIC-TYPE THRU 9200-EXIT.
+006880* WHEN THE PARAMETER CARD SELECTS EBCDIC, TRANSLATES THE SINGLE
+006890* RECORD-TYPE DISCRIMINATOR BYTE FROM ASCII TO EBCDIC BEFORE IT
+006900* IS WRITTEN. THE COMP-3 FIELDS THAT FOLLOW IT ARE PACKED BCD
+006910* NIBBLES, NOT CHARACTER DATA, AND ARE NEVER TRANSLATED.
+006920*-----------------------------------------------------------------
+006930 9200-TO-EBCDIC-TYPE.
+006940     IF WS-CODEPAGE-IS-EBCDIC
+006950         INSPECT FILEO-REC-TYPE CONVERTING WS-CP-ASCII-CHARS
+006960             TO WS-CP-EBCDIC-CHARS
+006970     END-IF.
+006980 9200-EXIT.
+006990     EXIT.
+007000*-----------------------------------------------------------------
+007010* 9900-ABORT-RUN.
+007020* A VALUE TOO WIDE FOR THE SECTION IT WAS ABOUT TO BE PACKED INTO
+007030* JUMPS HERE RATHER THAN LETTING COMP-3 TRUNCATE IT SILENTLY.
+007040* CLOSES WHATEVER IS STILL OPEN AND STOPS SHORT, THE SAME AS A
+007050* REAL FILE-STATUS FAILURE ELSEWHERE IN THIS PROGRAM WOULD.
+007060*-----------------------------------------------------------------
+007070 9900-ABORT-RUN.
+007080     CLOSE FILEO
+007090     CLOSE AUDITLOG
+007100     STOP RUN.
+007110 END PROGRAM PKCONV01.
